@@ -1,250 +1,1333 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. UTIL2000.
-      *****************************************************************
-      *  Programmer.:Jacob Schamp
-      *  Date.......:02-10-2026
-      *  GitHub URL.:https://github.com/jascha10/Ch2Util1000
-      *  Description:The goal of this program is to calculate customer
-      *  utility bills based on a three-tier rate scale. The program
-      *  ensures accurate billing by applying different rates as energy
-      *  consumption increases, reflecting standard utility pricing
-      *  models.
-      *****************************************************************
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-      *****************************************************************
-      * CONSTANTS
-      *****************************************************************
-       01  WS-RATE-TIER1            PIC V99      VALUE .12.
-       01  WS-RATE-TIER2            PIC V99      VALUE .15.
-       01  WS-RATE-TIER3            PIC V99      VALUE .18.
-       01  WS-TIER1-LIMIT           PIC 9(4)     VALUE 500.
-       01  WS-TIER2-LIMIT           PIC 9(4)     VALUE 500.
-
-      *****************************************************************
-      * 3 PREDEFINED CUSTOMERS (NO TABLES)
-      *****************************************************************
-       01  WS-CUST-1.
-           05  WS-C1-NAME           PIC X(12)   VALUE 'CUST-ALPHA  '.
-           05  WS-C1-KWH            PIC 9(5)    VALUE 350.
-           05  WS-C1-FEE            PIC 9(3)V99 VALUE 14.95.
-       01  WS-CUST-2.
-           05  WS-C2-NAME           PIC X(12)   VALUE 'CUST-BRAVO  '.
-           05  WS-C2-KWH            PIC 9(5)    VALUE 925.
-           05  WS-C2-FEE            PIC 9(3)V99 VALUE 14.95.
-       01  WS-CUST-3.
-           05  WS-C3-NAME           PIC X(12)   VALUE 'CUST-CHARLIE'.
-           05  WS-C3-KWH            PIC 9(5)    VALUE 1350.
-           05  WS-C3-FEE            PIC 9(3)V99 VALUE 14.95.
-
-      *****************************************************************
-      * CURRENT "INPUT" FIELDS (LOADED PER CUSTOMER)
-      *****************************************************************
-       01  WS-CUST-NAME             PIC X(12)   VALUE SPACES.
-       01  WS-KWH-USED              PIC 9(5)    VALUE 0.
-       01  WS-SERVICE-FEE           PIC 9(3)V99 VALUE 0.
-
-      *****************************************************************
-      * WORK AREAS
-      *****************************************************************
-       01  WS-TIER1-KWH             PIC 9(5)     VALUE 0.
-       01  WS-TIER2-KWH             PIC 9(5)     VALUE 0.
-       01  WS-TIER3-KWH             PIC 9(5)     VALUE 0.
-
-       01  WS-TIER1-CHARGE          PIC 9(5)V99  VALUE 0.
-       01  WS-TIER2-CHARGE          PIC 9(5)V99  VALUE 0.
-       01  WS-TIER3-CHARGE          PIC 9(5)V99  VALUE 0.
-
-       01  WS-SUBTOTAL              PIC 9(6)V99  VALUE 0.
-       01  WS-TOTAL-BILL            PIC 9(6)V99  VALUE 0.
-
-      *****************************************************************
-      * EDITED FIELDS FOR DISPLAY
-      *****************************************************************
-       01  WS-KWH-USED-ED           PIC Z,ZZZ,ZZZ,ZZ9.
-       01  WS-MONEY-ED              PIC $$,$$$,$$9.99.
-       01  WS-MONEY-ED2             PIC $$,$$$,$$9.99.
-
-      *****************************************************************
-      * IT'S GO TIME!
-      *****************************************************************
-       PROCEDURE DIVISION.
-
-      *****************************************************************
-      * MAINLINE - DISPLAY HEADING, LOAD CUSTOMER, RUN BILL, STOP
-      *****************************************************************
-       000-MAIN.
-           DISPLAY '********************************'.
-           DISPLAY '*** UTIL2000 - CUSTOMER BILL ***'.
-           DISPLAY '********************************'.
-           DISPLAY ' '.
-
-           PERFORM 500-LOAD-CUST.
-           PERFORM 600-RUN-BILL.
-
-           STOP RUN.
-
-      *****************************************************************
-      * MOVE name/kwh/fee from CUST into current fields.
-      *****************************************************************
-       500-LOAD-CUST.
-           MOVE WS-C1-NAME TO WS-CUST-NAME.
-           MOVE WS-C1-KWH  TO WS-KWH-USED.
-           MOVE WS-C1-FEE  TO WS-SERVICE-FEE.
-           MOVE WS-C2-NAME TO WS-CUST-NAME.
-           MOVE WS-C2-KWH  TO WS-KWH-USED.
-           MOVE WS-C2-FEE  TO WS-SERVICE-FEE.
-           MOVE WS-C3-NAME TO WS-CUST-NAME.
-           MOVE WS-C3-KWH  TO WS-KWH-USED.
-           MOVE WS-C3-FEE  TO WS-SERVICE-FEE.
-
-      *****************************************************************
-      * BILL ROUTINE
-      *****************************************************************
-       600-RUN-BILL.
-           PERFORM 100-INITIALIZE.
-           PERFORM 200-CALC-TIERS.
-           PERFORM 300-CALC-CHARGES.
-           PERFORM 400-DISPLAY-RESULTS.
-           DISPLAY ' '.
-
-      *****************************************************************
-      * Zero tier kWh, charges, subtotal, total
-      *****************************************************************
-       100-INITIALIZE.
-           MOVE 0 TO WS-TIER1-KWH
-                    WS-TIER2-KWH
-                    WS-TIER3-KWH
-                    WS-TIER1-CHARGE
-                    WS-TIER2-CHARGE
-                    WS-TIER3-CHARGE
-                    WS-SUBTOTAL
-                    WS-TOTAL-BILL.
-
-      *****************************************************************
-      * Determine WS-TIER1-KWH, WS-TIER2-KWH, WS-TIER3-KWH
-      * based on WS-KWH-USED
-      *
-      * These are the per-kWh rates:
-      * - Tier 1: first 500 kWh at $0.12/kWh
-      * - Tier 2: next 500 kWh (kWh 5011000) at $0.15/kWh
-      * - Tier 3: any kWh above 1000 at $0.18/kWh
-      *****************************************************************
-       200-CALC-TIERS.
-           *> If amount used is less than 500 kWh, all goes in tier 1
-           IF WS-KWH-USED <= WS-TIER1-LIMIT
-               MOVE WS-KWH-USED TO WS-TIER1-KWH
-               MOVE 0 TO WS-TIER2-KWH WS-TIER3-KWH
-           ELSE
-               MOVE WS-TIER1-LIMIT TO WS-TIER1-KWH
-
-               *> If amount used is between 501 and 1000 kWh,
-               *> tier 1 is full, remainder goes in tier 2
-               IF WS-KWH-USED <= (WS-TIER1-LIMIT + WS-TIER2-LIMIT)
-                   COMPUTE WS-TIER2-KWH =
-                       WS-KWH-USED - WS-TIER1-LIMIT
-                   MOVE 0 TO WS-TIER3-KWH
-
-               *> If amount used is between 1001 and above,
-               *> tier 1 and tier 2 are full, remainder goes in tier 3
-               ELSE
-                   MOVE WS-TIER2-LIMIT TO WS-TIER2-KWH
-                   COMPUTE WS-TIER3-KWH =
-                       WS-KWH-USED - WS-TIER1-LIMIT - WS-TIER2-LIMIT
-               END-IF
-           END-IF.
-
-      *****************************************************************
-      * COMPUTE charges using ROUNDED and compute totals.
-      *****************************************************************
-       300-CALC-CHARGES.
-           COMPUTE WS-TIER1-CHARGE ROUNDED =
-               WS-TIER1-KWH * WS-RATE-TIER1.
-
-
-           COMPUTE WS-TIER2-CHARGE ROUNDED =
-               WS-TIER2-KWH * WS-RATE-TIER2.
-
-
-           COMPUTE WS-TIER3-CHARGE ROUNDED =
-               WS-TIER3-KWH * WS-RATE-TIER3.
-
-           COMPUTE WS-SUBTOTAL =
-               WS-TIER1-CHARGE + WS-TIER2-CHARGE + WS-TIER3-CHARGE.
-           COMPUTE WS-TOTAL-BILL =
-               WS-SUBTOTAL + WS-SERVICE-FEE.
-
-      *****************************************************************
-      * Display report including customer name.
-      *****************************************************************
-       400-DISPLAY-RESULTS.
-           MOVE WS-KWH-USED TO WS-KWH-USED-ED.
-
-           DISPLAY '--------------------------------'.
-           DISPLAY 'CUSTOMER: ' WS-CUST-NAME.
-           DISPLAY '--------------------------------'.
-           DISPLAY 'KWH USED       : ' WS-KWH-USED-ED.
-
-           MOVE WS-SERVICE-FEE TO WS-MONEY-ED.
-           DISPLAY 'SERVICE FEE    : ' WS-MONEY-ED.
-
-           MOVE WS-TIER1-CHARGE TO WS-MONEY-ED.
-           DISPLAY 'TIER 1 CHARGE  : ' WS-MONEY-ED.
-
-           MOVE WS-TIER2-CHARGE TO WS-MONEY-ED.
-           DISPLAY 'TIER 2 CHARGE  : ' WS-MONEY-ED.
-
-           MOVE WS-TIER3-CHARGE TO WS-MONEY-ED.
-           DISPLAY 'TIER 3 CHARGE  : ' WS-MONEY-ED.
-
-           MOVE WS-TOTAL-BILL TO WS-MONEY-ED2.
-           DISPLAY '--------------------------------'.
-           DISPLAY 'TOTAL BILL     : ' WS-MONEY-ED2.
-           MOVE WS-KWH-USED TO WS-KWH-USED-ED.
-
-
-           DISPLAY '--------------------------------'.
-           DISPLAY 'CUSTOMER: ' WS-CUST-NAME.
-           DISPLAY '--------------------------------'.
-           DISPLAY 'KWH USED       : ' WS-KWH-USED-ED.
-
-           MOVE WS-SERVICE-FEE TO WS-MONEY-ED.
-           DISPLAY 'SERVICE FEE    : ' WS-MONEY-ED.
-
-           MOVE WS-TIER1-CHARGE TO WS-MONEY-ED.
-           DISPLAY 'TIER 1 CHARGE  : ' WS-MONEY-ED.
-
-           MOVE WS-TIER2-CHARGE TO WS-MONEY-ED.
-           DISPLAY 'TIER 2 CHARGE  : ' WS-MONEY-ED.
-
-           MOVE WS-TIER3-CHARGE TO WS-MONEY-ED.
-           DISPLAY 'TIER 3 CHARGE  : ' WS-MONEY-ED.
-
-           MOVE WS-TOTAL-BILL TO WS-MONEY-ED2.
-           DISPLAY '--------------------------------'.
-           DISPLAY 'TOTAL BILL     : ' WS-MONEY-ED2.
-
-
-
-           DISPLAY '--------------------------------'.
-           DISPLAY 'CUSTOMER: ' WS-CUST-NAME.
-           DISPLAY '--------------------------------'.
-           DISPLAY 'KWH USED       : ' WS-KWH-USED-ED.
-
-           MOVE WS-SERVICE-FEE TO WS-MONEY-ED.
-           DISPLAY 'SERVICE FEE    : ' WS-MONEY-ED.
-
-           MOVE WS-TIER1-CHARGE TO WS-MONEY-ED.
-           DISPLAY 'TIER 1 CHARGE  : ' WS-MONEY-ED.
-
-           MOVE WS-TIER2-CHARGE TO WS-MONEY-ED.
-           DISPLAY 'TIER 2 CHARGE  : ' WS-MONEY-ED.
-
-           MOVE WS-TIER3-CHARGE TO WS-MONEY-ED.
-           DISPLAY 'TIER 3 CHARGE  : ' WS-MONEY-ED.
-
-           MOVE WS-TOTAL-BILL TO WS-MONEY-ED2.
-           DISPLAY '--------------------------------'.
-           DISPLAY 'TOTAL BILL     : ' WS-MONEY-ED2.
-           DISPLAY '--------------------------------'.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UTIL2000.
+      *****************************************************************
+      *  Programmer.:Jacob Schamp
+      *  Date.......:02-10-2026
+      *  GitHub URL.:https://github.com/jascha10/Ch2Util1000
+      *  Description:The goal of this program is to calculate customer
+      *  utility bills based on a three-tier rate scale. The program
+      *  ensures accurate billing by applying different rates as energy
+      *  consumption increases, reflecting standard utility pricing
+      *  models.
+      *
+      *  Modification History:
+      *  02-10-2026  JS  Original three-customer working-storage demo.
+      *  08-09-2026  JS  Replaced the three hardcoded customer blocks
+      *                  with a CUSTOMER-MASTER input file so every
+      *                  customer on file gets billed, not just the
+      *                  last one left sitting in working storage.
+      *  08-09-2026  JS  Added a printed billing register (PRTFILE)
+      *                  with page headers and a grand-total line so
+      *                  the run leaves behind an archivable report.
+      *  08-09-2026  JS  Tier limits/rates now come from the RATESCH
+      *                  rate schedule file (keyed by effective date
+      *                  and rate class) instead of compiled-in
+      *                  literals, so a rate change no longer needs a
+      *                  recompile.
+      *  08-09-2026  JS  Added meter reading validation ahead of the
+      *                  tier math - zero/missing or unreasonably
+      *                  high readings are written to REJFILE instead
+      *                  of being billed.
+      *  08-09-2026  JS  Added CM-CUST-CLASS to CUSTOMER-MASTER so
+      *                  commercial/industrial accounts pick up their
+      *                  own row from the rate schedule instead of
+      *                  always being billed residential.
+      *  08-09-2026  JS  Added BILLHIST history file - each bill now
+      *                  looks up the customer's prior-period kWh and
+      *                  the register flags any swing over the
+      *                  variance threshold for review.
+      *  08-09-2026  JS  Added PAYHIST accounts-receivable lookup - a
+      *                  balance still open past its due date now
+      *                  picks up a flat late fee, and both amounts
+      *                  are folded into the total bill.
+      *  08-09-2026  JS  Added checkpoint/restart - CKPTFILE tracks
+      *                  the last account billed so a run interrupted
+      *                  partway through can resume without rebilling
+      *                  customers already on the register.
+      *  08-09-2026  JS  Added GLEXTR general ledger extract - one
+      *                  record per customer billed, with revenue
+      *                  broken out by tier/fee/past-due so accounting
+      *                  can post the run without re-deriving it from
+      *                  the printed register.
+      *  08-09-2026  JS  Added RUNPARM DETAIL/SUMMARY mode switch and
+      *                  a customers-read/billed/rejected control
+      *                  total on the register and console.
+      *  08-09-2026  JS  Review fixes: CUSTOMER-MASTER open is now
+      *                  status-checked like every other file; a
+      *                  customer whose class has no RATESCH match is
+      *                  rejected instead of inheriting the prior
+      *                  customer's tier schedule; the checkpoint is
+      *                  now written after every billed customer so a
+      *                  restart can never re-post BILLHIST/GLEXTR;
+      *                  restart-skipped accounts are counted
+      *                  separately so the control totals still
+      *                  reconcile; and CM-KWH-USED/WS-KWH-USED are
+      *                  signed so a negative meter reading is caught
+      *                  by validation instead of being unrepresentable.
+      *  08-09-2026  JS  Review fixes round 2: RATESCH open is now
+      *                  status-checked and stops the run if it cannot
+      *                  be opened, since no fallback rate is compiled
+      *                  in any more; a restarted run now opens
+      *                  BILLING-REGISTER and GL-EXTRACT EXTEND (same
+      *                  fallback-to-OUTPUT pattern as BILLHIST) instead
+      *                  of truncating them, so accounting postings and
+      *                  register lines from before the abend survive a
+      *                  restart; WS-HEADING-2's column widths now match
+      *                  WS-DETAIL-LINE's so the printed headings line
+      *                  up with the data; the rate/history/AR table
+      *                  loaders now warn when a table fills up and
+      *                  remaining input records are dropped; and the
+      *                  CUSTOMER-MASTER FD and 505-SKIP-ALREADY-BILLED
+      *                  now document the ascending-account-number
+      *                  sequence the restart skip logic depends on.
+      *  08-09-2026  JS  Review fixes round 3: 190-CALC-VARIANCE now
+      *                  clamps WS-VARIANCE-PCT to +/-999.9 on size
+      *                  error instead of silently truncating a swing
+      *                  too large for the field to hold, so an
+      *                  abnormal usage jump still trips the flag
+      *                  instead of reporting 0.0% variance; and
+      *                  WS-REJECT-REASON/WS-RJ-REASON are widened to
+      *                  PIC X(41) so the rate-schedule-not-found
+      *                  reject reason is no longer clipped by one
+      *                  character on the exception report.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER  ASSIGN TO 'CUSTIN'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-MASTER-STATUS.
+
+           SELECT BILLING-REGISTER ASSIGN TO 'PRTFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BILLING-REGISTER-STATUS.
+
+           SELECT RATE-SCHEDULE    ASSIGN TO 'RATESCH'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-SCHEDULE-STATUS.
+
+           SELECT EXCEPTION-REPORT ASSIGN TO 'REJFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-REPORT-STATUS.
+
+           SELECT BILL-HISTORY     ASSIGN TO 'BILLHIST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BILL-HISTORY-STATUS.
+
+           SELECT PAYMENT-HISTORY  ASSIGN TO 'PAYHIST'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYMENT-HISTORY-STATUS.
+
+           SELECT CHECKPOINT-FILE  ASSIGN TO 'CKPTFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT GL-EXTRACT       ASSIGN TO 'GLEXTR'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-EXTRACT-STATUS.
+
+           SELECT RUN-PARAMETERS   ASSIGN TO 'RUNPARM'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUN-PARAMETERS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *****************************************************************
+      * CUSTOMER-MASTER MUST BE IN ASCENDING CM-ACCOUNT-NUMBER SEQUENCE.
+      * 505-SKIP-ALREADY-BILLED RELIES ON THIS ORDER TO FAST-FORWARD
+      * PAST ACCOUNTS A RESTARTED RUN ALREADY BILLED BEFORE ITS
+      * CHECKPOINT - KEEPING THE FILE SORTED IS THE CALLER'S
+      * (EXTRACT/UPSTREAM JOB'S) RESPONSIBILITY.
+      *****************************************************************
+       FD  CUSTOMER-MASTER
+           RECORDING MODE IS F.
+       01  CM-RECORD.
+           05  CM-ACCOUNT-NUMBER        PIC 9(7).
+           05  CM-CUST-NAME             PIC X(12).
+           05  CM-CUST-CLASS            PIC X(01).
+               88  CM-RESIDENTIAL                 VALUE 'R'.
+               88  CM-COMMERCIAL                  VALUE 'C'.
+               88  CM-INDUSTRIAL                  VALUE 'I'.
+           05  CM-KWH-USED              PIC S9(5)
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05  CM-SERVICE-FEE           PIC 9(3)V99.
+
+       FD  BILLING-REGISTER
+           RECORDING MODE IS F.
+       01  PR-RECORD                    PIC X(120).
+
+      *****************************************************************
+      * RATE SCHEDULE - ONE ROW PER RATE CLASS / EFFECTIVE DATE.
+      * THE ROW WITH THE LATEST EFFECTIVE DATE NOT AFTER THE RUN
+      * DATE, FOR THE CUSTOMER'S RATE CLASS, IS THE ONE THAT APPLIES.
+      *****************************************************************
+       FD  RATE-SCHEDULE
+           RECORDING MODE IS F.
+       01  RS-RECORD.
+           05  RS-EFFECTIVE-DATE        PIC 9(8).
+           05  RS-CUST-CLASS            PIC X(01).
+           05  RS-TIER1-LIMIT           PIC 9(5).
+           05  RS-TIER2-LIMIT           PIC 9(5).
+           05  RS-RATE-TIER1            PIC V99.
+           05  RS-RATE-TIER2            PIC V99.
+           05  RS-RATE-TIER3            PIC V99.
+
+      *****************************************************************
+      * REJECT/EXCEPTION REPORT - ONE LINE PER BAD METER READING.
+      *****************************************************************
+       FD  EXCEPTION-REPORT
+           RECORDING MODE IS F.
+       01  REJ-RECORD                   PIC X(80).
+
+      *****************************************************************
+      * BILL HISTORY - ONE ROW PER CUSTOMER PER RUN. READ AT STARTUP
+      * TO FIND EACH CUSTOMER'S PRIOR-PERIOD USAGE, THEN APPENDED TO
+      * AS EACH CUSTOMER IS BILLED THIS RUN.
+      *****************************************************************
+       FD  BILL-HISTORY
+           RECORDING MODE IS F.
+       01  BH-RECORD.
+           05  BH-ACCOUNT-NUMBER        PIC 9(7).
+           05  BH-BILL-DATE             PIC 9(8).
+           05  BH-KWH-USED              PIC 9(5).
+           05  BH-TOTAL-BILL            PIC 9(6)V99.
+
+      *****************************************************************
+      * PAYMENT HISTORY / ACCOUNTS RECEIVABLE - ONE ROW PER ACCOUNT
+      * WITH AN OPEN BALANCE. LOADED AT STARTUP TO DETERMINE EACH
+      * CUSTOMER'S PAST-DUE AMOUNT AS OF THE RUN DATE.
+      *****************************************************************
+       FD  PAYMENT-HISTORY
+           RECORDING MODE IS F.
+       01  PH-RECORD.
+           05  PH-ACCOUNT-NUMBER        PIC 9(7).
+           05  PH-DUE-DATE              PIC 9(8).
+           05  PH-BALANCE-DUE           PIC 9(6)V99.
+
+      *****************************************************************
+      * CHECKPOINT FILE - HOLDS THE ACCOUNT NUMBER OF THE LAST
+      * CUSTOMER SUCCESSFULLY BILLED. ON A FRESH RUN IT IS EMPTY; A
+      * RUN THAT ABENDED PARTWAY THROUGH LEAVES THE LAST CHECKPOINTED
+      * ACCOUNT BEHIND SO THE NEXT RUN CAN PICK UP WHERE IT LEFT OFF
+      * WITHOUT REBILLING ANYONE.
+      *****************************************************************
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CKPT-RECORD.
+           05  CKPT-LAST-ACCOUNT        PIC 9(7).
+
+      *****************************************************************
+      * GENERAL LEDGER EXTRACT - ONE RECORD PER CUSTOMER BILLED,
+      * BROKEN OUT BY REVENUE CATEGORY FOR THE ACCOUNTING SYSTEM'S
+      * GL POSTING JOB.
+      *****************************************************************
+       FD  GL-EXTRACT
+           RECORDING MODE IS F.
+       01  GL-RECORD.
+           05  GL-ACCOUNT-NUMBER        PIC 9(7).
+           05  GL-BILLING-PERIOD        PIC 9(6).
+           05  GL-TIER1-REVENUE         PIC 9(6)V99.
+           05  GL-TIER2-REVENUE         PIC 9(6)V99.
+           05  GL-TIER3-REVENUE         PIC 9(6)V99.
+           05  GL-SERVICE-FEE           PIC 9(3)V99.
+           05  GL-PAST-DUE-REVENUE      PIC 9(6)V99.
+           05  GL-LATE-FEE-REVENUE      PIC 9(2)V99.
+           05  GL-TOTAL-BILL            PIC 9(6)V99.
+
+      *****************************************************************
+      * RUN PARAMETERS - A SINGLE CONTROL RECORD READ AT STARTUP
+      * THAT SELECTS DETAIL OR SUMMARY MODE FOR THIS RUN. A MISSING
+      * FILE DEFAULTS TO DETAIL, TODAY'S BEHAVIOR.
+      *****************************************************************
+       FD  RUN-PARAMETERS
+           RECORDING MODE IS F.
+       01  RP-RECORD.
+           05  RP-MODE                  PIC X(01).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      * SELECTED RATE SCHEDULE FOR THE CUSTOMER CURRENTLY BEING
+      * BILLED - LOADED FROM THE RATE-SCHEDULE TABLE BY
+      * 175-SELECT-RATE-SCHEDULE.
+      *****************************************************************
+       01  WS-RATE-TIER1            PIC V99      VALUE 0.
+       01  WS-RATE-TIER2            PIC V99      VALUE 0.
+       01  WS-RATE-TIER3            PIC V99      VALUE 0.
+       01  WS-TIER1-LIMIT           PIC 9(5)     VALUE 0.
+       01  WS-TIER2-LIMIT           PIC 9(5)     VALUE 0.
+
+      *****************************************************************
+      * RATE SCHEDULE TABLE - LOADED ONCE AT STARTUP FROM RATESCH.
+      *****************************************************************
+       01  WS-RATE-TABLE-MAX            PIC 9(3)   VALUE 50.
+       01  WS-RATE-TABLE-COUNT          PIC 9(3)   VALUE 0.
+       01  WS-RATE-TABLE.
+           05  WS-RATE-ENTRY OCCURS 50 TIMES INDEXED BY WS-RATE-IDX.
+               10  WS-RT-EFFECTIVE-DATE PIC 9(8).
+               10  WS-RT-CUST-CLASS     PIC X(01).
+               10  WS-RT-TIER1-LIMIT    PIC 9(5).
+               10  WS-RT-TIER2-LIMIT    PIC 9(5).
+               10  WS-RT-RATE-TIER1     PIC V99.
+               10  WS-RT-RATE-TIER2     PIC V99.
+               10  WS-RT-RATE-TIER3     PIC V99.
+
+       01  WS-BEST-EFFECTIVE-DATE       PIC 9(8)   VALUE 0.
+       01  WS-RATE-FOUND-SW             PIC X(01)  VALUE 'N'.
+           88  WS-RATE-FOUND                       VALUE 'Y'.
+
+      *****************************************************************
+      * FILE STATUS AND SWITCHES
+      *****************************************************************
+       01  WS-CUSTOMER-MASTER-STATUS   PIC X(02)  VALUE '00'.
+       01  WS-BILLING-REGISTER-STATUS  PIC X(02)  VALUE '00'.
+       01  WS-RATE-SCHEDULE-STATUS     PIC X(02)  VALUE '00'.
+       01  WS-EXCEPTION-REPORT-STATUS  PIC X(02)  VALUE '00'.
+       01  WS-BILL-HISTORY-STATUS      PIC X(02)  VALUE '00'.
+       01  WS-PAYMENT-HISTORY-STATUS   PIC X(02)  VALUE '00'.
+       01  WS-CHECKPOINT-STATUS        PIC X(02)  VALUE '00'.
+       01  WS-GL-EXTRACT-STATUS        PIC X(02)  VALUE '00'.
+       01  WS-RUN-PARAMETERS-STATUS    PIC X(02)  VALUE '00'.
+       01  WS-EOF-SW                   PIC X(01)  VALUE 'N'.
+           88  WS-EOF-CUSTOMER-MASTER             VALUE 'Y'.
+       01  WS-RATE-EOF-SW               PIC X(01) VALUE 'N'.
+           88  WS-EOF-RATE-SCHEDULE               VALUE 'Y'.
+       01  WS-HIST-EOF-SW               PIC X(01) VALUE 'N'.
+           88  WS-EOF-BILL-HISTORY                VALUE 'Y'.
+       01  WS-AR-EOF-SW                 PIC X(01) VALUE 'N'.
+           88  WS-EOF-PAYMENT-HISTORY             VALUE 'Y'.
+
+      *****************************************************************
+      * PRIOR-PERIOD USAGE TABLE - LOADED ONCE AT STARTUP FROM
+      * BILLHIST. ONLY THE MOST RECENT ROW PER ACCOUNT IS KEPT.
+      *****************************************************************
+       01  WS-HIST-TABLE-MAX            PIC 9(3)   VALUE 200.
+       01  WS-HIST-TABLE-COUNT          PIC 9(3)   VALUE 0.
+       01  WS-HIST-FOUND-IDX            PIC 9(3)   VALUE 0.
+       01  WS-HIST-TABLE-FULL-SW        PIC X(01)  VALUE 'N'.
+           88  WS-HIST-TABLE-FULL                  VALUE 'Y'.
+       01  WS-HIST-TABLE.
+           05  WS-HIST-ENTRY OCCURS 200 TIMES INDEXED BY WS-HIST-IDX.
+               10  WS-HT-ACCOUNT        PIC 9(7).
+               10  WS-HT-BILL-DATE      PIC 9(8).
+               10  WS-HT-KWH            PIC 9(5).
+
+       01  WS-VARIANCE-THRESHOLD        PIC 9(3)   VALUE 50.
+       01  WS-PRIOR-KWH                 PIC 9(5)   VALUE 0.
+       01  WS-PRIOR-FOUND-SW            PIC X(01)  VALUE 'N'.
+           88  WS-PRIOR-FOUND                      VALUE 'Y'.
+       01  WS-VARIANCE-PCT              PIC S9(3)V9 VALUE 0.
+       01  WS-VARIANCE-PCT-ED           PIC +ZZ9.9.
+       01  WS-VARIANCE-FLAG-SW          PIC X(01)  VALUE SPACE.
+           88  WS-VARIANCE-FLAGGED                 VALUE '*'.
+
+      *****************************************************************
+      * ACCOUNTS RECEIVABLE TABLE - LOADED ONCE AT STARTUP FROM
+      * PAYHIST. ONE ROW PER ACCOUNT WITH AN OPEN BALANCE.
+      *****************************************************************
+       01  WS-AR-TABLE-MAX              PIC 9(3)   VALUE 100.
+       01  WS-AR-TABLE-COUNT            PIC 9(3)   VALUE 0.
+       01  WS-AR-TABLE.
+           05  WS-AR-ENTRY OCCURS 100 TIMES INDEXED BY WS-AR-IDX.
+               10  WS-AR-ACCOUNT        PIC 9(7).
+               10  WS-AR-DUE-DATE       PIC 9(8).
+               10  WS-AR-BALANCE        PIC 9(6)V99.
+
+      *****************************************************************
+      * PAST-DUE / LATE FEE WORK AREAS FOR THE CUSTOMER CURRENTLY
+      * BEING BILLED.
+      *****************************************************************
+       01  WS-PAST-DUE-AMOUNT           PIC 9(6)V99 VALUE 0.
+       01  WS-PAST-DUE-FOUND-SW         PIC X(01)  VALUE 'N'.
+           88  WS-PAST-DUE-FOUND                   VALUE 'Y'.
+       01  WS-LATE-FEE-FLAT-AMT         PIC 9(2)V99 VALUE 25.00.
+       01  WS-LATE-FEE-CHARGED          PIC 9(2)V99 VALUE 0.
+
+      *****************************************************************
+      * CHECKPOINT/RESTART CONTROL. A CHECKPOINT RECORD IS WRITTEN
+      * EVERY WS-CHECKPOINT-INTERVAL CUSTOMERS SO A LARGE RUN DOES
+      * NOT HAVE TO START OVER FROM SCRATCH AFTER AN ABEND. THE
+      * INTERVAL IS 1 (EVERY BILLED CUSTOMER) SO A BILLHIST ROW OR
+      * GLEXTR POSTING CAN NEVER BE WRITTEN FOR AN ACCOUNT THAT A
+      * RESTART WOULD THEN REBILL.
+      *****************************************************************
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(3)   VALUE 1.
+       01  WS-CUST-SINCE-CKPT           PIC 9(3)   VALUE 0.
+       01  WS-RESTART-ACCOUNT           PIC 9(7)   VALUE 0.
+       01  WS-RESTART-SW                PIC X(01)  VALUE 'N'.
+           88  WS-RESTARTING                       VALUE 'Y'.
+
+      *****************************************************************
+      * RUN MODE - DETAIL PRINTS A FULL BREAKDOWN FOR EVERY CUSTOMER;
+      * SUMMARY PRINTS ONLY THE REGISTER TOTALS AND CONTROL COUNTS.
+      *****************************************************************
+       01  WS-RUN-MODE                  PIC X(01)  VALUE 'D'.
+           88  WS-MODE-DETAIL                       VALUE 'D'.
+           88  WS-MODE-SUMMARY                       VALUE 'S'.
+
+      *****************************************************************
+      * METER READING VALIDATION
+      *****************************************************************
+       01  WS-MIN-REASONABLE-KWH        PIC 9(5)   VALUE 1.
+       01  WS-MAX-REASONABLE-KWH        PIC 9(5)   VALUE 50000.
+       01  WS-VALID-READING-SW          PIC X(01)  VALUE 'Y'.
+           88  WS-VALID-READING                    VALUE 'Y'.
+       01  WS-REJECT-REASON             PIC X(41)  VALUE SPACES.
+
+       01  WS-CUST-READ-COUNT           PIC 9(5)   VALUE 0.
+       01  WS-CUST-REJECT-COUNT         PIC 9(5)   VALUE 0.
+       01  WS-CUST-BILLED-COUNT         PIC 9(5)   VALUE 0.
+       01  WS-CUST-SKIPPED-COUNT        PIC 9(5)   VALUE 0.
+
+       01  WS-REJECT-LINE.
+           05  WS-RJ-ACCOUNT            PIC 9(7).
+           05  FILLER                   PIC X(03)  VALUE SPACES.
+           05  WS-RJ-NAME               PIC X(12).
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  WS-RJ-RAW-KWH            PIC -ZZ,ZZ9.
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  WS-RJ-REASON             PIC X(41).
+
+      *****************************************************************
+      * BILLING REGISTER - PAGE CONTROL AND RUN TOTALS
+      *****************************************************************
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY              PIC 9(4).
+           05  WS-RUN-MM                PIC 9(2).
+           05  WS-RUN-DD                PIC 9(2).
+       01  WS-RUN-DATE-NUM              PIC 9(8).
+       01  WS-RUN-DATE-ED               PIC X(10)  VALUE SPACES.
+       01  WS-BILLING-PERIOD            PIC 9(6)   VALUE 0.
+
+       01  WS-PAGE-NUMBER               PIC 9(3)   VALUE 0.
+       01  WS-LINE-COUNT                PIC 9(2)   VALUE 99.
+       01  WS-LINES-PER-PAGE            PIC 9(2)   VALUE 50.
+
+       01  WS-TOTAL-KWH                 PIC 9(7)     VALUE 0.
+       01  WS-TOTAL-TIER1-CHARGE        PIC 9(7)V99  VALUE 0.
+       01  WS-TOTAL-TIER2-CHARGE        PIC 9(7)V99  VALUE 0.
+       01  WS-TOTAL-TIER3-CHARGE        PIC 9(7)V99  VALUE 0.
+       01  WS-TOTAL-PAST-DUE            PIC 9(7)V99  VALUE 0.
+       01  WS-TOTAL-LATE-FEE            PIC 9(7)V99  VALUE 0.
+       01  WS-TOTAL-REVENUE             PIC 9(8)V99  VALUE 0.
+
+      *****************************************************************
+      * REPORT LINE LAYOUTS
+      *****************************************************************
+       01  WS-HEADING-1.
+           05  FILLER                   PIC X(10)  VALUE 'UTIL2000'.
+           05  FILLER                   PIC X(26)  VALUE
+               'CUSTOMER BILLING REGISTER'.
+           05  FILLER                   PIC X(12)  VALUE 'RUN DATE: '.
+           05  WS-H1-RUN-DATE           PIC X(10).
+           05  FILLER                   PIC X(06)  VALUE 'PAGE  '.
+           05  WS-H1-PAGE               PIC ZZ9.
+
+      *****************************************************************
+      * EACH FILLER BELOW IS SIZED TO MATCH THE DATA FIELD (PLUS ITS
+      * TRAILING FILLER) IT HEADS IN WS-DETAIL-LINE, SO THE PRINTED
+      * COLUMN HEADINGS LINE UP WITH THE NUMBERS UNDERNEATH THEM.
+      *****************************************************************
+       01  WS-HEADING-2.
+           05  FILLER                   PIC X(10)  VALUE 'ACCOUNT'.
+           05  FILLER                  PIC X(14)  VALUE 'CUSTOMER NAME'.
+           05  FILLER                   PIC X(03)  VALUE 'CL '.
+           05  FILLER                   PIC X(08)  VALUE 'KWH USED'.
+           05  FILLER                   PIC X(10)  VALUE 'TIER 1 CHG'.
+           05  FILLER                   PIC X(10)  VALUE 'TIER 2 CHG'.
+           05  FILLER                   PIC X(10)  VALUE 'TIER 3 CHG'.
+           05  FILLER                   PIC X(11)  VALUE 'TOTAL BILL'.
+           05  FILLER                   PIC X(10)  VALUE 'PAST DUE'.
+           05  FILLER                   PIC X(08)  VALUE 'LATE FEE'.
+           05  FILLER                   PIC X(08)  VALUE 'VAR %'.
+           05  FILLER                   PIC X(04)  VALUE 'FLAG'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-ACCOUNT            PIC 9(7).
+           05  FILLER                   PIC X(03)  VALUE SPACES.
+           05  WS-DL-NAME               PIC X(12).
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  WS-DL-CLASS              PIC X(01).
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  WS-DL-KWH                PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  WS-DL-TIER1              PIC $$,$$9.99.
+           05  FILLER                   PIC X(01)  VALUE SPACES.
+           05  WS-DL-TIER2              PIC $$,$$9.99.
+           05  FILLER                   PIC X(01)  VALUE SPACES.
+           05  WS-DL-TIER3              PIC $$,$$9.99.
+           05  FILLER                   PIC X(01)  VALUE SPACES.
+           05  WS-DL-TOTAL              PIC $$,$$9.99.
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  WS-DL-PAST-DUE           PIC $$,$$9.99.
+           05  FILLER                   PIC X(01)  VALUE SPACES.
+           05  WS-DL-LATE-FEE           PIC $$9.99.
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  WS-DL-VARIANCE           PIC X(06).
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  WS-DL-FLAG               PIC X(01).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                   PIC X(22)  VALUE
+               'GRAND TOTALS        '.
+           05  WS-TL-KWH                PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(01)  VALUE SPACES.
+           05  WS-TL-TIER1              PIC $$$,$$9.99.
+           05  FILLER                   PIC X(01)  VALUE SPACES.
+           05  WS-TL-TIER2              PIC $$$,$$9.99.
+           05  FILLER                   PIC X(01)  VALUE SPACES.
+           05  WS-TL-TIER3              PIC $$$,$$9.99.
+           05  FILLER                   PIC X(01)  VALUE SPACES.
+           05  WS-TL-TOTAL              PIC $$$,$$9.99.
+           05  FILLER                   PIC X(01)  VALUE SPACES.
+           05  WS-TL-PAST-DUE           PIC $$$,$$9.99.
+           05  FILLER                   PIC X(01)  VALUE SPACES.
+           05  WS-TL-LATE-FEE           PIC $$$,$$9.99.
+
+       01  WS-CONTROL-LINE.
+           05  FILLER                   PIC X(19)  VALUE
+               'CUSTOMERS READ:'.
+           05  WS-CL-READ               PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(19)  VALUE
+               '  CUSTOMERS BILLED:'.
+           05  WS-CL-BILLED             PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(21)  VALUE
+               '  CUSTOMERS REJECTED:'.
+           05  WS-CL-REJECTED           PIC ZZ,ZZ9.
+           05  FILLER                   PIC X(21)  VALUE
+               '  SKIPPED ON RESTART:'.
+           05  WS-CL-SKIPPED            PIC ZZ,ZZ9.
+
+      *****************************************************************
+      * CURRENT "INPUT" FIELDS (LOADED PER CUSTOMER)
+      *****************************************************************
+       01  WS-ACCOUNT-NUMBER        PIC 9(7)    VALUE 0.
+       01  WS-CUST-NAME             PIC X(12)   VALUE SPACES.
+       01  WS-CUST-CLASS            PIC X(01)   VALUE 'R'.
+       01  WS-KWH-USED              PIC S9(5)   VALUE 0.
+       01  WS-SERVICE-FEE           PIC 9(3)V99 VALUE 0.
+
+      *****************************************************************
+      * WORK AREAS
+      *****************************************************************
+       01  WS-TIER1-KWH             PIC 9(5)     VALUE 0.
+       01  WS-TIER2-KWH             PIC 9(5)     VALUE 0.
+       01  WS-TIER3-KWH             PIC 9(5)     VALUE 0.
+
+       01  WS-TIER1-CHARGE          PIC 9(5)V99  VALUE 0.
+       01  WS-TIER2-CHARGE          PIC 9(5)V99  VALUE 0.
+       01  WS-TIER3-CHARGE          PIC 9(5)V99  VALUE 0.
+
+       01  WS-SUBTOTAL              PIC 9(6)V99  VALUE 0.
+       01  WS-TOTAL-BILL            PIC 9(6)V99  VALUE 0.
+
+      *****************************************************************
+      * EDITED FIELDS FOR DISPLAY
+      *****************************************************************
+       01  WS-KWH-USED-ED           PIC Z,ZZZ,ZZZ,ZZ9.
+       01  WS-MONEY-ED              PIC $$,$$$,$$9.99.
+       01  WS-MONEY-ED2             PIC $$,$$$,$$9.99.
+
+      *****************************************************************
+      * IT'S GO TIME!
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * MAINLINE - DISPLAY HEADING, OPEN FILES, BILL EVERY CUSTOMER
+      * ON THE MASTER FILE, CLOSE FILES, STOP
+      *****************************************************************
+       000-MAIN.
+           DISPLAY '********************************'.
+           DISPLAY '*** UTIL2000 - CUSTOMER BILL ***'.
+           DISPLAY '********************************'.
+           DISPLAY ' '.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-NUM.
+           STRING WS-RUN-MM  '/' WS-RUN-DD '/' WS-RUN-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE-ED.
+           COMPUTE WS-BILLING-PERIOD = WS-RUN-YYYY * 100 + WS-RUN-MM.
+
+           OPEN INPUT  CUSTOMER-MASTER.
+           IF WS-CUSTOMER-MASTER-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN CUSTOMER-MASTER - STATUS '
+                   WS-CUSTOMER-MASTER-STATUS
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT EXCEPTION-REPORT.
+
+           PERFORM 147-LOAD-RUN-PARAMETERS.
+           PERFORM 150-LOAD-RATE-SCHEDULE.
+           PERFORM 155-LOAD-BILL-HISTORY.
+           PERFORM 165-LOAD-PAYMENT-HISTORY.
+           PERFORM 145-LOAD-CHECKPOINT.
+           PERFORM 148-OPEN-RUN-OUTPUTS.
+
+           OPEN EXTEND BILL-HISTORY.
+           IF WS-BILL-HISTORY-STATUS NOT = '00'
+               OPEN OUTPUT BILL-HISTORY
+           END-IF.
+
+           PERFORM 500-LOAD-CUST.
+           PERFORM 505-SKIP-ALREADY-BILLED.
+           PERFORM 600-RUN-BILL UNTIL WS-EOF-CUSTOMER-MASTER.
+
+           PERFORM 950-PRINT-TOTALS.
+           PERFORM 725-CLEAR-CHECKPOINT.
+
+           CLOSE CUSTOMER-MASTER.
+           CLOSE BILLING-REGISTER.
+           CLOSE EXCEPTION-REPORT.
+           CLOSE BILL-HISTORY.
+           CLOSE GL-EXTRACT.
+
+           STOP RUN.
+
+      *****************************************************************
+      * READ THE NEXT CUSTOMER-MASTER RECORD INTO THE CURRENT FIELDS.
+      *****************************************************************
+       500-LOAD-CUST.
+           READ CUSTOMER-MASTER
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-CUST-READ-COUNT
+                   MOVE CM-ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER
+                   MOVE CM-CUST-NAME      TO WS-CUST-NAME
+                   MOVE CM-CUST-CLASS     TO WS-CUST-CLASS
+                   MOVE CM-KWH-USED       TO WS-KWH-USED
+                   MOVE CM-SERVICE-FEE    TO WS-SERVICE-FEE
+           END-READ.
+
+      *****************************************************************
+      * ON A RESTARTED RUN, READ PAST EVERY CUSTOMER THAT WAS ALREADY
+      * BILLED BEFORE THE LAST CHECKPOINT WAS WRITTEN, WITHOUT BILLING
+      * THEM AGAIN. EACH ACCOUNT SKIPPED THIS WAY IS COUNTED SEPARATELY
+      * FROM CUSTOMERS BILLED OR REJECTED SO THE CONTROL TOTALS ON A
+      * RESTARTED RUN STILL RECONCILE.
+      *
+      * THE WS-ACCOUNT-NUMBER > WS-RESTART-ACCOUNT CUTOFF DEPENDS ON
+      * CUSTOMER-MASTER BEING IN ASCENDING ACCOUNT-NUMBER SEQUENCE (SEE
+      * THE FD ABOVE) - THE SAME ORDER THE ORIGINAL RUN READ IT IN TO
+      * BUILD WS-RESTART-ACCOUNT IN THE FIRST PLACE.
+      *****************************************************************
+       505-SKIP-ALREADY-BILLED.
+           PERFORM 506-SKIP-ONE-CUSTOMER
+               UNTIL WS-EOF-CUSTOMER-MASTER
+               OR NOT WS-RESTARTING
+               OR WS-ACCOUNT-NUMBER > WS-RESTART-ACCOUNT.
+
+      *****************************************************************
+      * COUNT THE CURRENTLY LOADED (ALREADY-BILLED) CUSTOMER AS
+      * SKIPPED, THEN LOAD THE NEXT ONE FOR THE LOOP ABOVE TO TEST.
+      *****************************************************************
+       506-SKIP-ONE-CUSTOMER.
+           ADD 1 TO WS-CUST-SKIPPED-COUNT.
+           PERFORM 500-LOAD-CUST.
+
+      *****************************************************************
+      * READ THE CHECKPOINT FILE, IF ANY, TO FIND THE LAST ACCOUNT
+      * SUCCESSFULLY BILLED BY A PRIOR RUN THAT DID NOT FINISH. AN
+      * EMPTY OR MISSING CHECKPOINT FILE MEANS THIS IS A FRESH RUN.
+      *****************************************************************
+       145-LOAD-CHECKPOINT.
+           MOVE 0   TO WS-RESTART-ACCOUNT.
+           MOVE 'N' TO WS-RESTART-SW.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-ACCOUNT TO WS-RESTART-ACCOUNT
+                       MOVE 'Y' TO WS-RESTART-SW
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           IF WS-RESTARTING
+               DISPLAY 'RESTARTING AFTER CHECKPOINT - LAST BILLED '
+                   'ACCOUNT WAS ' WS-RESTART-ACCOUNT
+           END-IF.
+
+      *****************************************************************
+      * OPEN THE BILLING REGISTER AND GL EXTRACT. A NORMAL RUN OPENS
+      * THEM FRESH. A RESTARTED RUN OPENS THEM EXTEND SO THE REGISTER
+      * LINES AND GL POSTINGS ALREADY WRITTEN FOR ACCOUNTS BILLED
+      * BEFORE THE ABEND ARE NOT LOST - ONLY THE REBILLING ITSELF IS
+      * WHAT THE CHECKPOINT IS THERE TO PREVENT.
+      *****************************************************************
+       148-OPEN-RUN-OUTPUTS.
+           IF WS-RESTARTING
+               OPEN EXTEND BILLING-REGISTER
+               IF WS-BILLING-REGISTER-STATUS NOT = '00'
+                   OPEN OUTPUT BILLING-REGISTER
+               END-IF
+
+               OPEN EXTEND GL-EXTRACT
+               IF WS-GL-EXTRACT-STATUS NOT = '00'
+                   OPEN OUTPUT GL-EXTRACT
+               END-IF
+           ELSE
+               OPEN OUTPUT BILLING-REGISTER
+               OPEN OUTPUT GL-EXTRACT
+           END-IF.
+
+      *****************************************************************
+      * VALIDATE THE METER READING BEFORE IT EVER REACHES THE TIER
+      * MATH. A ZERO, NEGATIVE, OR MISSING READING, OR ONE ABOVE THE
+      * REASONABLE MAXIMUM (METER ROLLOVER, MISREAD ENTRY), IS
+      * REJECTED.
+      *****************************************************************
+       125-VALIDATE-KWH.
+           MOVE 'Y' TO WS-VALID-READING-SW.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF WS-KWH-USED < WS-MIN-REASONABLE-KWH
+               MOVE 'N' TO WS-VALID-READING-SW
+               MOVE 'ZERO, NEGATIVE, OR MISSING KWH READING'
+                   TO WS-REJECT-REASON
+           ELSE
+               IF WS-KWH-USED > WS-MAX-REASONABLE-KWH
+                   MOVE 'N' TO WS-VALID-READING-SW
+                   MOVE 'KWH READING EXCEEDS REASONABLE MAXIMUM'
+                       TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * WRITE ONE LINE TO THE REJECT/EXCEPTION REPORT FOR A CUSTOMER
+      * WHOSE METER READING FAILED VALIDATION.
+      *****************************************************************
+       850-WRITE-REJECT-LINE.
+           ADD 1 TO WS-CUST-REJECT-COUNT.
+
+           MOVE WS-ACCOUNT-NUMBER TO WS-RJ-ACCOUNT.
+           MOVE WS-CUST-NAME      TO WS-RJ-NAME.
+           MOVE WS-KWH-USED       TO WS-RJ-RAW-KWH.
+           MOVE WS-REJECT-REASON  TO WS-RJ-REASON.
+
+           WRITE REJ-RECORD FROM WS-REJECT-LINE.
+
+      *****************************************************************
+      * READ THE RUN-PARAMETER CONTROL RECORD TO DECIDE WHETHER THIS
+      * RUN PRINTS FULL PER-CUSTOMER DETAIL OR TOTALS ONLY. A MISSING
+      * FILE, OR A BLANK/UNRECOGNIZED MODE, LEAVES DETAIL AS THE
+      * DEFAULT.
+      *****************************************************************
+       147-LOAD-RUN-PARAMETERS.
+           OPEN INPUT RUN-PARAMETERS.
+
+           IF WS-RUN-PARAMETERS-STATUS = '00'
+               READ RUN-PARAMETERS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF RP-MODE = 'D' OR RP-MODE = 'S'
+                           MOVE RP-MODE TO WS-RUN-MODE
+                       END-IF
+               END-READ
+               CLOSE RUN-PARAMETERS
+           END-IF.
+
+           IF WS-MODE-SUMMARY
+               DISPLAY 'RUN MODE: SUMMARY (TOTALS ONLY)'
+           ELSE
+               DISPLAY 'RUN MODE: DETAIL'
+           END-IF.
+
+      *****************************************************************
+      * LOAD THE ENTIRE RATE SCHEDULE INTO WS-RATE-TABLE ONE TIME AT
+      * STARTUP. THE TABLE IS SEARCHED PER CUSTOMER BY
+      * 175-SELECT-RATE-SCHEDULE BELOW. RATESCH IS REQUIRED - WITH NO
+      * FALLBACK RATES COMPILED IN, A MISSING RATE SCHEDULE MEANS NO
+      * CUSTOMER ON THE RUN CAN BE BILLED.
+      *****************************************************************
+       150-LOAD-RATE-SCHEDULE.
+           OPEN INPUT RATE-SCHEDULE.
+           IF WS-RATE-SCHEDULE-STATUS NOT = '00'
+               DISPLAY 'UNABLE TO OPEN RATE-SCHEDULE - STATUS '
+                   WS-RATE-SCHEDULE-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM 160-READ-RATE-SCHEDULE-REC
+               UNTIL WS-EOF-RATE-SCHEDULE
+               OR WS-RATE-TABLE-COUNT >= WS-RATE-TABLE-MAX.
+           CLOSE RATE-SCHEDULE.
+
+           IF NOT WS-EOF-RATE-SCHEDULE
+               DISPLAY 'WARNING: RATE-SCHEDULE TABLE FULL AT '
+                   WS-RATE-TABLE-MAX ' ENTRIES - REMAINING RATESCH '
+                   'RECORDS WERE NOT LOADED'
+           END-IF.
+
+      *****************************************************************
+      * READ ONE RATE-SCHEDULE RECORD AND ADD IT TO WS-RATE-TABLE.
+      *****************************************************************
+       160-READ-RATE-SCHEDULE-REC.
+           READ RATE-SCHEDULE
+               AT END
+                   MOVE 'Y' TO WS-RATE-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-RATE-TABLE-COUNT
+                   SET WS-RATE-IDX TO WS-RATE-TABLE-COUNT
+                   MOVE RS-EFFECTIVE-DATE TO
+                       WS-RT-EFFECTIVE-DATE (WS-RATE-IDX)
+                   MOVE RS-CUST-CLASS TO
+                       WS-RT-CUST-CLASS (WS-RATE-IDX)
+                   MOVE RS-TIER1-LIMIT TO
+                       WS-RT-TIER1-LIMIT (WS-RATE-IDX)
+                   MOVE RS-TIER2-LIMIT TO
+                       WS-RT-TIER2-LIMIT (WS-RATE-IDX)
+                   MOVE RS-RATE-TIER1 TO
+                       WS-RT-RATE-TIER1 (WS-RATE-IDX)
+                   MOVE RS-RATE-TIER2 TO
+                       WS-RT-RATE-TIER2 (WS-RATE-IDX)
+                   MOVE RS-RATE-TIER3 TO
+                       WS-RT-RATE-TIER3 (WS-RATE-IDX)
+           END-READ.
+
+      *****************************************************************
+      * FIND THE RATE-SCHEDULE ROW FOR WS-CUST-CLASS WITH THE LATEST
+      * EFFECTIVE DATE NOT AFTER THE RUN DATE, AND MOVE ITS TIER
+      * LIMITS/RATES INTO THE WORKING FIELDS 200-CALC-TIERS AND
+      * 300-CALC-CHARGES USE.
+      *****************************************************************
+       175-SELECT-RATE-SCHEDULE.
+           MOVE 0   TO WS-BEST-EFFECTIVE-DATE.
+           MOVE 'N' TO WS-RATE-FOUND-SW.
+
+           PERFORM 176-CHECK-RATE-ENTRY
+               VARYING WS-RATE-IDX FROM 1 BY 1
+               UNTIL WS-RATE-IDX > WS-RATE-TABLE-COUNT.
+
+      *****************************************************************
+      * EXAMINE ONE RATE-TABLE ENTRY DURING THE SEARCH ABOVE.
+      *****************************************************************
+       176-CHECK-RATE-ENTRY.
+           IF WS-RT-CUST-CLASS (WS-RATE-IDX) = WS-CUST-CLASS
+               AND WS-RT-EFFECTIVE-DATE (WS-RATE-IDX)
+                   <= WS-RUN-DATE-NUM
+               AND WS-RT-EFFECTIVE-DATE (WS-RATE-IDX)
+                   >= WS-BEST-EFFECTIVE-DATE
+               MOVE WS-RT-EFFECTIVE-DATE (WS-RATE-IDX)
+                   TO WS-BEST-EFFECTIVE-DATE
+               MOVE WS-RT-TIER1-LIMIT (WS-RATE-IDX) TO WS-TIER1-LIMIT
+               MOVE WS-RT-TIER2-LIMIT (WS-RATE-IDX) TO WS-TIER2-LIMIT
+               MOVE WS-RT-RATE-TIER1  (WS-RATE-IDX) TO WS-RATE-TIER1
+               MOVE WS-RT-RATE-TIER2  (WS-RATE-IDX) TO WS-RATE-TIER2
+               MOVE WS-RT-RATE-TIER3  (WS-RATE-IDX) TO WS-RATE-TIER3
+               MOVE 'Y' TO WS-RATE-FOUND-SW
+           END-IF.
+
+      *****************************************************************
+      * LOAD THE PRIOR-PERIOD USAGE TABLE FROM BILLHIST. IF THE FILE
+      * DOESN'T EXIST YET THIS IS THE FIRST RUN, SO LEAVE THE TABLE
+      * EMPTY AND MOVE ON.
+      *****************************************************************
+       155-LOAD-BILL-HISTORY.
+           OPEN INPUT BILL-HISTORY.
+
+           IF WS-BILL-HISTORY-STATUS = '00'
+               PERFORM 156-READ-HIST-REC UNTIL WS-EOF-BILL-HISTORY
+               IF WS-HIST-TABLE-FULL
+                   DISPLAY 'WARNING: BILL-HISTORY TABLE FULL AT '
+                       WS-HIST-TABLE-MAX ' ACCOUNTS - SOME PRIOR-'
+                       'PERIOD USAGE RECORDS WERE NOT LOADED'
+               END-IF
+               CLOSE BILL-HISTORY
+           END-IF.
+
+      *****************************************************************
+      * READ ONE BILLHIST RECORD AND ADD/UPDATE ITS ACCOUNT IN
+      * WS-HIST-TABLE, KEEPING ONLY THE MOST RECENT ROW PER ACCOUNT.
+      *****************************************************************
+       156-READ-HIST-REC.
+           READ BILL-HISTORY
+               AT END
+                   MOVE 'Y' TO WS-HIST-EOF-SW
+               NOT AT END
+                   MOVE 0 TO WS-HIST-FOUND-IDX
+                   PERFORM 157-FIND-HIST-ENTRY
+                       VARYING WS-HIST-IDX FROM 1 BY 1
+                       UNTIL WS-HIST-IDX > WS-HIST-TABLE-COUNT
+
+                   IF WS-HIST-FOUND-IDX > 0
+                       SET WS-HIST-IDX TO WS-HIST-FOUND-IDX
+                       IF BH-BILL-DATE > WS-HT-BILL-DATE (WS-HIST-IDX)
+                           MOVE BH-BILL-DATE TO
+                               WS-HT-BILL-DATE (WS-HIST-IDX)
+                           MOVE BH-KWH-USED TO
+                               WS-HT-KWH (WS-HIST-IDX)
+                       END-IF
+                   ELSE
+                       IF WS-HIST-TABLE-COUNT < WS-HIST-TABLE-MAX
+                           ADD 1 TO WS-HIST-TABLE-COUNT
+                           SET WS-HIST-IDX TO WS-HIST-TABLE-COUNT
+                           MOVE BH-ACCOUNT-NUMBER TO
+                               WS-HT-ACCOUNT (WS-HIST-IDX)
+                           MOVE BH-BILL-DATE TO
+                               WS-HT-BILL-DATE (WS-HIST-IDX)
+                           MOVE BH-KWH-USED TO
+                               WS-HT-KWH (WS-HIST-IDX)
+                       ELSE
+                           MOVE 'Y' TO WS-HIST-TABLE-FULL-SW
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *****************************************************************
+      * SEARCH WS-HIST-TABLE FOR BH-ACCOUNT-NUMBER DURING THE LOAD
+      * ABOVE. SETS WS-HIST-FOUND-IDX TO THE MATCHING SUBSCRIPT, OR
+      * LEAVES IT AT ZERO WHEN NOT FOUND.
+      *****************************************************************
+       157-FIND-HIST-ENTRY.
+           IF WS-HT-ACCOUNT (WS-HIST-IDX) = BH-ACCOUNT-NUMBER
+               MOVE WS-HIST-IDX TO WS-HIST-FOUND-IDX
+           END-IF.
+
+      *****************************************************************
+      * LOAD THE ENTIRE PAYMENT-HISTORY FILE INTO WS-AR-TABLE ONE
+      * TIME AT STARTUP. A MISSING FILE SIMPLY MEANS NO ACCOUNT HAS
+      * AN OPEN BALANCE.
+      *****************************************************************
+       165-LOAD-PAYMENT-HISTORY.
+           OPEN INPUT PAYMENT-HISTORY.
+
+           IF WS-PAYMENT-HISTORY-STATUS = '00'
+               PERFORM 166-READ-PAYMENT-HISTORY-REC
+                   UNTIL WS-EOF-PAYMENT-HISTORY
+                   OR WS-AR-TABLE-COUNT >= WS-AR-TABLE-MAX
+               IF NOT WS-EOF-PAYMENT-HISTORY
+                   DISPLAY 'WARNING: PAYMENT-HISTORY TABLE FULL AT '
+                       WS-AR-TABLE-MAX ' ENTRIES - REMAINING PAYHIST '
+                       'RECORDS WERE NOT LOADED'
+               END-IF
+               CLOSE PAYMENT-HISTORY
+           END-IF.
+
+      *****************************************************************
+      * READ ONE PAYMENT-HISTORY RECORD AND ADD IT TO WS-AR-TABLE.
+      *****************************************************************
+       166-READ-PAYMENT-HISTORY-REC.
+           READ PAYMENT-HISTORY
+               AT END
+                   MOVE 'Y' TO WS-AR-EOF-SW
+               NOT AT END
+                   ADD 1 TO WS-AR-TABLE-COUNT
+                   SET WS-AR-IDX TO WS-AR-TABLE-COUNT
+                   MOVE PH-ACCOUNT-NUMBER TO WS-AR-ACCOUNT (WS-AR-IDX)
+                   MOVE PH-DUE-DATE       TO WS-AR-DUE-DATE (WS-AR-IDX)
+                   MOVE PH-BALANCE-DUE    TO WS-AR-BALANCE (WS-AR-IDX)
+           END-READ.
+
+      *****************************************************************
+      * LOOK UP THE CUSTOMER CURRENTLY BEING BILLED IN THE
+      * PRIOR-PERIOD USAGE TABLE.
+      *****************************************************************
+       185-LOOKUP-PRIOR-USAGE.
+           MOVE 'N' TO WS-PRIOR-FOUND-SW.
+           MOVE 0   TO WS-PRIOR-KWH.
+
+           PERFORM 186-CHECK-PRIOR-ENTRY
+               VARYING WS-HIST-IDX FROM 1 BY 1
+               UNTIL WS-HIST-IDX > WS-HIST-TABLE-COUNT.
+
+      *****************************************************************
+      * EXAMINE ONE HISTORY-TABLE ENTRY DURING THE SEARCH ABOVE.
+      *****************************************************************
+       186-CHECK-PRIOR-ENTRY.
+           IF WS-HT-ACCOUNT (WS-HIST-IDX) = WS-ACCOUNT-NUMBER
+               MOVE WS-HT-KWH (WS-HIST-IDX) TO WS-PRIOR-KWH
+               MOVE 'Y' TO WS-PRIOR-FOUND-SW
+           END-IF.
+
+      *****************************************************************
+      * COMPARE THIS PERIOD'S USAGE TO LAST PERIOD'S AND FLAG AN
+      * ABNORMAL SWING (OVER WS-VARIANCE-THRESHOLD PERCENT EITHER
+      * WAY). NO PRIOR READING MEANS NO VARIANCE TO REPORT. A SWING
+      * LARGER THAN WS-VARIANCE-PCT CAN HOLD (PRIOR USAGE TINY COMPARED
+      * TO CURRENT) IS CLAMPED TO +/-999.9 RATHER THAN LEFT TO
+      * TRUNCATE - THE CLAMPED VALUE IS STILL WELL PAST
+      * WS-VARIANCE-THRESHOLD SO THE SWING IS FLAGGED EITHER WAY.
+      *****************************************************************
+       190-CALC-VARIANCE.
+           MOVE 0     TO WS-VARIANCE-PCT.
+           MOVE SPACE TO WS-VARIANCE-FLAG-SW.
+
+           IF WS-PRIOR-FOUND AND WS-PRIOR-KWH > 0
+               COMPUTE WS-VARIANCE-PCT ROUNDED =
+                   ((WS-KWH-USED - WS-PRIOR-KWH) / WS-PRIOR-KWH) * 100
+                   ON SIZE ERROR
+                       IF WS-KWH-USED < WS-PRIOR-KWH
+                           MOVE -999.9 TO WS-VARIANCE-PCT
+                       ELSE
+                           MOVE 999.9 TO WS-VARIANCE-PCT
+                       END-IF
+               END-COMPUTE
+
+               IF WS-VARIANCE-PCT > WS-VARIANCE-THRESHOLD
+                   OR WS-VARIANCE-PCT < (0 - WS-VARIANCE-THRESHOLD)
+                   MOVE '*' TO WS-VARIANCE-FLAG-SW
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * LOOK UP THE CUSTOMER CURRENTLY BEING BILLED IN THE
+      * ACCOUNTS-RECEIVABLE TABLE AND DETERMINE WHETHER THE OPEN
+      * BALANCE, IF ANY, WAS ALREADY DUE AS OF THE RUN DATE.
+      *****************************************************************
+       195-LOOKUP-PAST-DUE.
+           MOVE 'N' TO WS-PAST-DUE-FOUND-SW.
+           MOVE 0   TO WS-PAST-DUE-AMOUNT.
+
+           PERFORM 196-CHECK-AR-ENTRY
+               VARYING WS-AR-IDX FROM 1 BY 1
+               UNTIL WS-AR-IDX > WS-AR-TABLE-COUNT.
+
+      *****************************************************************
+      * EXAMINE ONE AR-TABLE ENTRY DURING THE SEARCH ABOVE. A BALANCE
+      * IS PAST DUE ONLY WHEN ITS DUE DATE IS BEFORE THE RUN DATE.
+      *****************************************************************
+       196-CHECK-AR-ENTRY.
+           IF WS-AR-ACCOUNT (WS-AR-IDX) = WS-ACCOUNT-NUMBER
+               AND WS-AR-BALANCE (WS-AR-IDX) > 0
+               AND WS-AR-DUE-DATE (WS-AR-IDX) < WS-RUN-DATE-NUM
+               MOVE WS-AR-BALANCE (WS-AR-IDX) TO WS-PAST-DUE-AMOUNT
+               MOVE 'Y' TO WS-PAST-DUE-FOUND-SW
+           END-IF.
+
+      *****************************************************************
+      * APPEND THIS CUSTOMER'S BILL TO BILLHIST FOR NEXT RUN'S
+      * PRIOR-PERIOD COMPARISON.
+      *****************************************************************
+       700-WRITE-BILL-HISTORY.
+           MOVE WS-ACCOUNT-NUMBER TO BH-ACCOUNT-NUMBER.
+           MOVE WS-RUN-DATE-NUM   TO BH-BILL-DATE.
+           MOVE WS-KWH-USED       TO BH-KWH-USED.
+           MOVE WS-TOTAL-BILL     TO BH-TOTAL-BILL.
+
+           WRITE BH-RECORD.
+
+      *****************************************************************
+      * REWRITE THE CHECKPOINT FILE WITH THE ACCOUNT NUMBER OF THE
+      * CUSTOMER JUST BILLED. OPEN OUTPUT TRUNCATES THE FILE SO IT
+      * ALWAYS HOLDS EXACTLY ONE RECORD.
+      *****************************************************************
+       720-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-ACCOUNT-NUMBER TO CKPT-LAST-ACCOUNT.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *****************************************************************
+      * THE RUN FINISHED EVERY CUSTOMER ON FILE, SO THERE IS NOTHING
+      * TO RESTART. EMPTY OUT THE CHECKPOINT FILE FOR NEXT TIME.
+      *****************************************************************
+       725-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      *****************************************************************
+      * WRITE ONE RECORD TO THE GL EXTRACT FOR THE CUSTOMER JUST
+      * BILLED, BROKEN OUT BY REVENUE CATEGORY FOR THE ACCOUNTING
+      * SYSTEM'S POSTING JOB.
+      *****************************************************************
+       730-WRITE-GL-EXTRACT.
+           MOVE WS-ACCOUNT-NUMBER   TO GL-ACCOUNT-NUMBER.
+           MOVE WS-BILLING-PERIOD   TO GL-BILLING-PERIOD.
+           MOVE WS-TIER1-CHARGE     TO GL-TIER1-REVENUE.
+           MOVE WS-TIER2-CHARGE     TO GL-TIER2-REVENUE.
+           MOVE WS-TIER3-CHARGE     TO GL-TIER3-REVENUE.
+           MOVE WS-SERVICE-FEE      TO GL-SERVICE-FEE.
+           MOVE WS-PAST-DUE-AMOUNT  TO GL-PAST-DUE-REVENUE.
+           MOVE WS-LATE-FEE-CHARGED TO GL-LATE-FEE-REVENUE.
+           MOVE WS-TOTAL-BILL       TO GL-TOTAL-BILL.
+
+           WRITE GL-RECORD.
+
+      *****************************************************************
+      * BILL ROUTINE - CALCULATE AND DISPLAY ONE CUSTOMER, THEN LOAD
+      * THE NEXT ONE FOR THE NEXT PASS OF THE LOOP IN 000-MAIN.
+      *****************************************************************
+       600-RUN-BILL.
+           PERFORM 100-INITIALIZE.
+           PERFORM 125-VALIDATE-KWH.
+
+           IF WS-VALID-READING
+               PERFORM 175-SELECT-RATE-SCHEDULE
+               IF NOT WS-RATE-FOUND
+                   MOVE 'N' TO WS-VALID-READING-SW
+                   MOVE 'NO RATE SCHEDULE FOUND FOR CUSTOMER CLASS'
+                       TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+           IF WS-VALID-READING
+               ADD 1 TO WS-CUST-BILLED-COUNT
+               PERFORM 185-LOOKUP-PRIOR-USAGE
+               PERFORM 190-CALC-VARIANCE
+               PERFORM 195-LOOKUP-PAST-DUE
+               PERFORM 200-CALC-TIERS
+               PERFORM 300-CALC-CHARGES
+               PERFORM 310-ADD-PAST-DUE-CHARGES
+
+               IF WS-MODE-DETAIL
+                   PERFORM 400-DISPLAY-RESULTS
+                   PERFORM 420-PRINT-DETAIL-LINE
+                   DISPLAY ' '
+               END-IF
+
+               PERFORM 700-WRITE-BILL-HISTORY
+               PERFORM 730-WRITE-GL-EXTRACT
+
+               ADD 1 TO WS-CUST-SINCE-CKPT
+               IF WS-CUST-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM 720-WRITE-CHECKPOINT
+                   MOVE 0 TO WS-CUST-SINCE-CKPT
+               END-IF
+
+               ADD WS-KWH-USED      TO WS-TOTAL-KWH
+               ADD WS-TIER1-CHARGE  TO WS-TOTAL-TIER1-CHARGE
+               ADD WS-TIER2-CHARGE  TO WS-TOTAL-TIER2-CHARGE
+               ADD WS-TIER3-CHARGE  TO WS-TOTAL-TIER3-CHARGE
+               ADD WS-PAST-DUE-AMOUNT TO WS-TOTAL-PAST-DUE
+               ADD WS-LATE-FEE-CHARGED TO WS-TOTAL-LATE-FEE
+               ADD WS-TOTAL-BILL    TO WS-TOTAL-REVENUE
+           ELSE
+               PERFORM 850-WRITE-REJECT-LINE
+           END-IF.
+
+           PERFORM 500-LOAD-CUST.
+
+      *****************************************************************
+      * Zero tier kWh, charges, subtotal, total, and the selected
+      * rate-schedule fields so a customer whose class has no match
+      * in 175-SELECT-RATE-SCHEDULE can never inherit the previous
+      * customer's tier limits/rates.
+      *****************************************************************
+       100-INITIALIZE.
+           MOVE 0 TO WS-TIER1-KWH
+                    WS-TIER2-KWH
+                    WS-TIER3-KWH
+                    WS-TIER1-CHARGE
+                    WS-TIER2-CHARGE
+                    WS-TIER3-CHARGE
+                    WS-SUBTOTAL
+                    WS-TOTAL-BILL
+                    WS-TIER1-LIMIT
+                    WS-TIER2-LIMIT
+                    WS-RATE-TIER1
+                    WS-RATE-TIER2
+                    WS-RATE-TIER3.
+
+      *****************************************************************
+      * Determine WS-TIER1-KWH, WS-TIER2-KWH, WS-TIER3-KWH
+      * based on WS-KWH-USED
+      *
+      * These are the per-kWh rates:
+      * - Tier 1: first 500 kWh at $0.12/kWh
+      * - Tier 2: next 500 kWh (kWh 5011000) at $0.15/kWh
+      * - Tier 3: any kWh above 1000 at $0.18/kWh
+      *****************************************************************
+       200-CALC-TIERS.
+           *> If amount used is less than 500 kWh, all goes in tier 1
+           IF WS-KWH-USED <= WS-TIER1-LIMIT
+               MOVE WS-KWH-USED TO WS-TIER1-KWH
+               MOVE 0 TO WS-TIER2-KWH WS-TIER3-KWH
+           ELSE
+               MOVE WS-TIER1-LIMIT TO WS-TIER1-KWH
+
+               *> If amount used is between 501 and 1000 kWh,
+               *> tier 1 is full, remainder goes in tier 2
+               IF WS-KWH-USED <= (WS-TIER1-LIMIT + WS-TIER2-LIMIT)
+                   COMPUTE WS-TIER2-KWH =
+                       WS-KWH-USED - WS-TIER1-LIMIT
+                   MOVE 0 TO WS-TIER3-KWH
+
+               *> If amount used is between 1001 and above,
+               *> tier 1 and tier 2 are full, remainder goes in tier 3
+               ELSE
+                   MOVE WS-TIER2-LIMIT TO WS-TIER2-KWH
+                   COMPUTE WS-TIER3-KWH =
+                       WS-KWH-USED - WS-TIER1-LIMIT - WS-TIER2-LIMIT
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * COMPUTE charges using ROUNDED and compute totals.
+      *****************************************************************
+       300-CALC-CHARGES.
+           COMPUTE WS-TIER1-CHARGE ROUNDED =
+               WS-TIER1-KWH * WS-RATE-TIER1.
+
+
+           COMPUTE WS-TIER2-CHARGE ROUNDED =
+               WS-TIER2-KWH * WS-RATE-TIER2.
+
+
+           COMPUTE WS-TIER3-CHARGE ROUNDED =
+               WS-TIER3-KWH * WS-RATE-TIER3.
+
+           COMPUTE WS-SUBTOTAL =
+               WS-TIER1-CHARGE + WS-TIER2-CHARGE + WS-TIER3-CHARGE.
+           COMPUTE WS-TOTAL-BILL =
+               WS-SUBTOTAL + WS-SERVICE-FEE.
+
+      *****************************************************************
+      * ADD ANY PAST-DUE BALANCE AND A FLAT LATE FEE TO THE CURRENT
+      * BILL WHEN THE CUSTOMER HAS AN OPEN BALANCE THAT WAS ALREADY
+      * DUE AS OF THE RUN DATE.
+      *****************************************************************
+       310-ADD-PAST-DUE-CHARGES.
+           MOVE 0 TO WS-LATE-FEE-CHARGED.
+
+           IF WS-PAST-DUE-FOUND AND WS-PAST-DUE-AMOUNT > 0
+               MOVE WS-LATE-FEE-FLAT-AMT TO WS-LATE-FEE-CHARGED
+           END-IF.
+
+           ADD WS-PAST-DUE-AMOUNT WS-LATE-FEE-CHARGED TO WS-TOTAL-BILL.
+
+      *****************************************************************
+      * Display report including customer name.
+      *****************************************************************
+       400-DISPLAY-RESULTS.
+           MOVE WS-KWH-USED TO WS-KWH-USED-ED.
+
+           DISPLAY '--------------------------------'.
+           DISPLAY 'CUSTOMER: ' WS-CUST-NAME.
+           DISPLAY '--------------------------------'.
+           DISPLAY 'ACCOUNT NUMBER : ' WS-ACCOUNT-NUMBER.
+           DISPLAY 'CUSTOMER CLASS : ' WS-CUST-CLASS.
+           DISPLAY 'KWH USED       : ' WS-KWH-USED-ED.
+
+           MOVE WS-SERVICE-FEE TO WS-MONEY-ED.
+           DISPLAY 'SERVICE FEE    : ' WS-MONEY-ED.
+
+           MOVE WS-TIER1-CHARGE TO WS-MONEY-ED.
+           DISPLAY 'TIER 1 CHARGE  : ' WS-MONEY-ED.
+
+           MOVE WS-TIER2-CHARGE TO WS-MONEY-ED.
+           DISPLAY 'TIER 2 CHARGE  : ' WS-MONEY-ED.
+
+           MOVE WS-TIER3-CHARGE TO WS-MONEY-ED.
+           DISPLAY 'TIER 3 CHARGE  : ' WS-MONEY-ED.
+
+           IF WS-PAST-DUE-FOUND AND WS-PAST-DUE-AMOUNT > 0
+               MOVE WS-PAST-DUE-AMOUNT TO WS-MONEY-ED
+               DISPLAY 'PAST DUE AMT   : ' WS-MONEY-ED
+               MOVE WS-LATE-FEE-CHARGED TO WS-MONEY-ED
+               DISPLAY 'LATE FEE       : ' WS-MONEY-ED
+           END-IF.
+
+           MOVE WS-TOTAL-BILL TO WS-MONEY-ED2.
+           DISPLAY '--------------------------------'.
+           DISPLAY 'TOTAL BILL     : ' WS-MONEY-ED2.
+
+           IF WS-PRIOR-FOUND AND WS-PRIOR-KWH > 0
+               MOVE WS-VARIANCE-PCT TO WS-VARIANCE-PCT-ED
+               DISPLAY 'USAGE VARIANCE : ' WS-VARIANCE-PCT-ED '%'
+               IF WS-VARIANCE-FLAGGED
+                   DISPLAY '*** ABNORMAL USAGE SWING - REVIEW ***'
+               END-IF
+           END-IF.
+
+           DISPLAY '--------------------------------'.
+
+      *****************************************************************
+      * Write one detail line to the billing register, heading a
+      * new page first whenever the current page is full.
+      *****************************************************************
+       420-PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 900-PRINT-HEADERS
+           END-IF.
+
+           MOVE WS-ACCOUNT-NUMBER TO WS-DL-ACCOUNT.
+           MOVE WS-CUST-NAME      TO WS-DL-NAME.
+           MOVE WS-CUST-CLASS     TO WS-DL-CLASS.
+           MOVE WS-KWH-USED       TO WS-DL-KWH.
+           MOVE WS-TIER1-CHARGE   TO WS-DL-TIER1.
+           MOVE WS-TIER2-CHARGE   TO WS-DL-TIER2.
+           MOVE WS-TIER3-CHARGE   TO WS-DL-TIER3.
+           MOVE WS-TOTAL-BILL     TO WS-DL-TOTAL.
+           IF WS-PAST-DUE-FOUND AND WS-PAST-DUE-AMOUNT > 0
+               MOVE WS-PAST-DUE-AMOUNT  TO WS-DL-PAST-DUE
+               MOVE WS-LATE-FEE-CHARGED TO WS-DL-LATE-FEE
+           ELSE
+               MOVE ZERO TO WS-DL-PAST-DUE
+               MOVE ZERO TO WS-DL-LATE-FEE
+           END-IF.
+           IF WS-PRIOR-FOUND AND WS-PRIOR-KWH > 0
+               MOVE WS-VARIANCE-PCT TO WS-VARIANCE-PCT-ED
+               MOVE WS-VARIANCE-PCT-ED TO WS-DL-VARIANCE
+           ELSE
+               MOVE SPACES TO WS-DL-VARIANCE
+           END-IF.
+           MOVE WS-VARIANCE-FLAG-SW TO WS-DL-FLAG.
+
+           WRITE PR-RECORD FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+      *****************************************************************
+      * Start a new page of the billing register - bump the page
+      * number, write the two heading lines, reset the line count.
+      *****************************************************************
+       900-PRINT-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-RUN-DATE-ED  TO WS-H1-RUN-DATE.
+           MOVE WS-PAGE-NUMBER  TO WS-H1-PAGE.
+
+           IF WS-PAGE-NUMBER > 1 OR WS-RESTARTING
+               WRITE PR-RECORD FROM SPACES
+           END-IF.
+
+           WRITE PR-RECORD FROM WS-HEADING-1.
+           WRITE PR-RECORD FROM WS-HEADING-2.
+
+           MOVE 2 TO WS-LINE-COUNT.
+
+      *****************************************************************
+      * Write the grand-total line to the billing register - total
+      * kWh, total tier 1/2/3 charges, and total revenue for the run.
+      *****************************************************************
+       950-PRINT-TOTALS.
+           IF WS-PAGE-NUMBER = 0
+               PERFORM 900-PRINT-HEADERS
+           END-IF.
+
+           MOVE WS-TOTAL-KWH           TO WS-TL-KWH.
+           MOVE WS-TOTAL-TIER1-CHARGE  TO WS-TL-TIER1.
+           MOVE WS-TOTAL-TIER2-CHARGE  TO WS-TL-TIER2.
+           MOVE WS-TOTAL-TIER3-CHARGE  TO WS-TL-TIER3.
+           MOVE WS-TOTAL-REVENUE       TO WS-TL-TOTAL.
+           MOVE WS-TOTAL-PAST-DUE      TO WS-TL-PAST-DUE.
+           MOVE WS-TOTAL-LATE-FEE      TO WS-TL-LATE-FEE.
+
+           WRITE PR-RECORD FROM SPACES.
+           WRITE PR-RECORD FROM WS-TOTAL-LINE.
+
+           PERFORM 955-PRINT-CONTROL-TOTALS.
+
+      *****************************************************************
+      * WRITE THE CUSTOMERS READ / BILLED / REJECTED CONTROL COUNTS
+      * TO THE REGISTER AND THE CONSOLE SO THE RUN CAN BE BALANCED.
+      *****************************************************************
+       955-PRINT-CONTROL-TOTALS.
+           MOVE WS-CUST-READ-COUNT     TO WS-CL-READ.
+           MOVE WS-CUST-BILLED-COUNT   TO WS-CL-BILLED.
+           MOVE WS-CUST-REJECT-COUNT   TO WS-CL-REJECTED.
+           MOVE WS-CUST-SKIPPED-COUNT  TO WS-CL-SKIPPED.
+
+           WRITE PR-RECORD FROM WS-CONTROL-LINE.
+
+           DISPLAY ' '.
+           DISPLAY 'CONTROL TOTALS'.
+           DISPLAY '  CUSTOMERS READ       : ' WS-CUST-READ-COUNT.
+           DISPLAY '  CUSTOMERS BILLED     : ' WS-CUST-BILLED-COUNT.
+           DISPLAY '  CUSTOMERS REJECTED   : ' WS-CUST-REJECT-COUNT.
+           DISPLAY '  SKIPPED ON RESTART   : ' WS-CUST-SKIPPED-COUNT.
